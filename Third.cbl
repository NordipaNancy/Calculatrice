@@ -1,11 +1,50 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. GENERATEUR-SEQUENCE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SEQUENCE-FILE ASSIGN TO "SEQUENCE.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "THIRD.CKP"
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SEQUENCE-FILE.
+       01  SEQUENCE-RECORD.
+           05  SQ-VALEUR         PIC ZZZ.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-TYPE           PIC X(01).
+           05  CK-VALEUR         PIC 999.
+
+       01  CHECKPOINT-BORNES-RECORD.
+           05  CKB-TYPE          PIC X(01).
+           05  CKB-DEBUT         PIC 999.
+           05  CKB-PAS           PIC 999.
+           05  CKB-FIN           PIC 999.
+
+       01  CHECKPOINT-TRAILER-RECORD.
+           05  CKT-TYPE          PIC X(01).
 
        WORKING-STORAGE SECTION.
+       COPY RETCODES.
+
        77  a PIC 999.
+       77  debut PIC 999.
+       77  debut-saisi PIC 999.
+       77  pas PIC 999.
+       77  fin PIC 999.
+       77  ck-dernier PIC 999 VALUE ZERO.
+       77  ck-debut-sauve PIC 999 VALUE ZERO.
+       77  ck-pas-sauve PIC 999 VALUE ZERO.
+       77  ck-fin-sauve PIC 999 VALUE ZERO.
+       77  ck-run-termine PIC X VALUE 'N'.
+           88  ck-run-est-termine VALUE 'O'.
+       77  fin-checkpoint PIC X VALUE 'N'.
+           88  tout-checkpoint-lu VALUE 'O'.
 
        SCREEN SECTION.
        1   pla-ini.
@@ -13,13 +52,101 @@
        2   LINE a COL 10 VALUE 'ligne number :'.
        2   PIC zz FROM a.
 
+       1   pls-bornes.
+       2   BLANK SCREEN.
+       2   LINE 3 COL 10 VALUE 'debut de la sequence : '.
+       2   PIC 999 TO debut REQUIRED.
+       2   LINE 4 COL 10 VALUE 'pas de la sequence   : '.
+       2   PIC 999 TO pas REQUIRED.
+       2   LINE 5 COL 10 VALUE 'fin de la sequence   : '.
+       2   PIC 999 TO fin REQUIRED.
+
        PROCEDURE DIVISION.
            MAIN-PROCEDURE.
-           MOVE 42 TO a.
-           PERFORM TEST BEFORE VARYING a FROM 5 BY 2 UNTIL a > 20
+           DISPLAY pls-bornes.
+           ACCEPT pls-bornes.
+
+           MOVE debut TO debut-saisi.
+
+           PERFORM 1500-RESTAURER-CHECKPOINT.
+
+           IF ck-run-est-termine
+                   OR ck-debut-sauve NOT = debut-saisi
+                   OR ck-pas-sauve NOT = pas
+                   OR ck-fin-sauve NOT = fin
+               IF ck-dernier > ZERO
+                   DISPLAY "checkpoint ignore, nouvelle sequence"
+               END-IF
+               MOVE ZERO TO ck-dernier
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF ck-dernier > ZERO
+                   DISPLAY "reprise apres interruption a " ck-dernier
+                   COMPUTE debut = ck-dernier + pas
+               END-IF
+           END-IF.
+
+           OPEN EXTEND SEQUENCE-FILE.
+           OPEN EXTEND CHECKPOINT-FILE.
+
+           MOVE SPACES TO CHECKPOINT-BORNES-RECORD.
+           MOVE 'B' TO CKB-TYPE.
+           MOVE debut-saisi TO CKB-DEBUT.
+           MOVE pas TO CKB-PAS.
+           MOVE fin TO CKB-FIN.
+           WRITE CHECKPOINT-BORNES-RECORD.
+
+           PERFORM TEST BEFORE VARYING a FROM debut BY pas UNTIL a > fin
            DISPLAY pla-ini
+           MOVE SPACES TO SEQUENCE-RECORD
+           MOVE a TO SQ-VALEUR
+           WRITE SEQUENCE-RECORD
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE 'D' TO CK-TYPE
+           MOVE a TO CK-VALEUR
+           WRITE CHECKPOINT-RECORD
            END-PERFORM
 
+           MOVE SPACES TO CHECKPOINT-TRAILER-RECORD.
+           MOVE 'T' TO CKT-TYPE.
+           WRITE CHECKPOINT-TRAILER-RECORD.
+
+           CLOSE SEQUENCE-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           IF debut > fin
+               MOVE RC-AVERTISSEMENT TO RETURN-CODE
+           ELSE
+               MOVE RC-SUCCES TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       1500-RESTAURER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           PERFORM UNTIL tout-checkpoint-lu
+               READ CHECKPOINT-FILE
+                   AT END MOVE 'O' TO fin-checkpoint
+                   NOT AT END PERFORM 1600-TRAITER-CHECKPOINT
+               END-READ
+           END-PERFORM.
+
+           CLOSE CHECKPOINT-FILE.
+
+       1600-TRAITER-CHECKPOINT.
+           EVALUATE CK-TYPE
+               WHEN 'B'
+                   MOVE ZERO TO ck-dernier
+                   MOVE 'N' TO ck-run-termine
+                   MOVE CKB-DEBUT TO ck-debut-sauve
+                   MOVE CKB-PAS TO ck-pas-sauve
+                   MOVE CKB-FIN TO ck-fin-sauve
+               WHEN 'D'
+                   MOVE CK-VALEUR TO ck-dernier
+               WHEN 'T'
+                   MOVE 'O' TO ck-run-termine
+           END-EVALUATE.
 
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM GENERATEUR-SEQUENCE.
