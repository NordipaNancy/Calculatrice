@@ -2,13 +2,47 @@
        PROGRAM-ID. PlusOuMoins.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SCORE-FILE ASSIGN TO "SCORES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OPTIONAL SESSION-FILE ASSIGN TO "SESSION.LOG"
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       COPY SCOREFD.
+
+       FD  SESSION-FILE.
+       01  SESSION-RECORD.
+           05  SS-SEED           PIC 9(8).
+           05  FILLER            PIC X(01).
+           05  SS-NOMBRE         PIC ZZ9.
+           05  FILLER            PIC X(01).
+           05  SS-DATE           PIC 9(8).
+
        WORKING-STORAGE SECTION.
+       COPY JOURNALCOM.
+       COPY RETCODES.
+       COPY PARAMCOM.
+
        77  triche PIC 9(8) VALUE 0.
        77  seed PIC 9(8) VALUE 0.
-       77  nbAleatoire PIC 99.
-       77  nbEntrees PIC 99.
+       77  nbAleatoire PIC 999.
+       77  nbEntrees PIC 999.
+       77  nb-essais PIC 99 VALUE ZERO.
+       77  code-retour-jour PIC S9(4) COMP.
+       COPY DATECOM.
+
+       77  niveau PIC 9 VALUE 1.
+           88  facile VALUE 1.
+           88  moyen VALUE 2.
+           88  difficile VALUE 3.
+       77  max-nombre PIC 999 VALUE 10.
+       77  max-essais PIC 99 VALUE 6.
+       77  fin-partie PIC X VALUE 'N'.
+           88  partie-terminee VALUE 'O'.
 
        01  tab.
            02  ligne-carre OCCURS 3.
@@ -30,9 +64,27 @@
        1   io-trouve.
        2   LINE 4 COL 5 VALUE 'Bravo cest trouve '.
 
+       1   io-joueur.
+       2   LINE 3 COL 5 VALUE 'Votre prenom : '.
+       2   COL 25 PIC X(30) TO prenom(1, 1).
+       2   LINE 4 COL 5 VALUE 'Votre nom    : '.
+       2   COL 25 PIC X(30) TO nom(1, 1).
+
+       1   io-niveau.
+       2   LINE 5 COL 5 VALUE
+           'Niveau (1=facile 2=moyen 3=difficile) : '.
+       2   PIC 9 TO niveau REQUIRED.
+
        1   io-nb.
        2   LINE 6 COL 5 VALUE 'Veuillez saisir un nombre : '.
-       2   PIC zz TO nbEntrees REQUIRED.
+       2   PIC zzz TO nbEntrees REQUIRED.
+
+       1   io-perdu.
+       2   LINE 4 COL 5 VALUE 'Perdu ! le nombre etait : '.
+       2   PIC zzz FROM nbAleatoire.
+
+       1   io-invalide.
+       2   LINE 4 COL 5 VALUE 'saisie invalide' FOREGROUND-COLOR 4.
 
        1   io-plus.
        2   LINE 4 COL 5 value 'cest plus grand'
@@ -41,25 +93,114 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           INITIALISE nbEntrees.
-           MOVE FUNCTION CURRENT-DATE(9:8) TO seed.
-           DISPLAY io-titre.
-           COMPUTE nbAleatoire = FUNCTION RANDOM (seed) * 10 + 1.
+           CALL "VERIF-JOUR-OUVRE".
+           MOVE RETURN-CODE TO code-retour-jour.
+
+           IF code-retour-jour NOT = RC-SUCCES
+               DISPLAY "jour non ouvrable - partie non autorisee"
+               MOVE code-retour-jour TO RETURN-CODE
+           ELSE
+               INITIALIZE nbEntrees
+               CALL 'CHARGER-PARAMETRES' USING PARAM-VALEURS
+               ACCEPT date-du-jour FROM DATE YYYYMMDD
+
+               DISPLAY io-titre
+               DISPLAY io-joueur
+               ACCEPT io-joueur
+
+               DISPLAY io-niveau
+               ACCEPT io-niveau
+               PERFORM 1000-FIXER-NIVEAU
 
-           MOVE nbAleatoire to triche.
-           DISPLAY triche.
+               MOVE FUNCTION CURRENT-DATE(9:8) TO seed
+               COMPUTE nbAleatoire =
+                   FUNCTION RANDOM (seed) * max-nombre + 1
 
-           PERFORM UNTIL nbEntrees = nbAleatoire
-               DISPLAY io-nb
-               ACCEPT io-nb
+               MOVE nbAleatoire to triche
+               DISPLAY triche
 
-               IF nbEntrees > nbAleatoire THEN
-                   DISPLAY io-moins
+               PERFORM 1500-ENREGISTRER-SESSION
+
+               PERFORM UNTIL nbEntrees = nbAleatoire OR partie-terminee
+                   DISPLAY io-nb
+                   ACCEPT io-nb
+
+                   IF nbEntrees = ZERO
+                       DISPLAY io-invalide
+                       MOVE SPACES TO JOURNAL-PARAMETRES
+                       MOVE 'PlusOuMoins' TO JL-PROGRAMME
+                       MOVE 'nbEntrees' TO JL-CHAMP
+                       MOVE nbEntrees TO JL-VALEUR
+                       MOVE 'saisie invalide' TO JL-MESSAGE
+                       CALL 'JOURNAL-ERREUR' USING JOURNAL-PARAMETRES
+                   ELSE
+                       ADD 1 TO nb-essais
+
+                       IF nbEntrees NOT = nbAleatoire
+                           IF nbEntrees > nbAleatoire THEN
+                               DISPLAY io-moins
+                           ELSE
+                               DISPLAY io-plus
+                           END-IF
+
+                           IF nb-essais >= max-essais
+                               MOVE 'O' TO fin-partie
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF nbEntrees = nbAleatoire
+                   DISPLAY io-trouve
+                   PERFORM 4000-ENREGISTRER-SCORE
+                   MOVE RC-SUCCES TO RETURN-CODE
                ELSE
-                   DISPLAY io-plus
+                   DISPLAY io-perdu
+                   MOVE RC-AVERTISSEMENT TO RETURN-CODE
                END-IF
-           END-PERFORM.
+           END-IF.
+
+           GOBACK.
+
+       1000-FIXER-NIVEAU.
+           IF moyen THEN
+               MOVE PV-JEU-MAX-MOYEN TO max-nombre
+               MOVE PV-JEU-ESSAIS-MOYEN TO max-essais
+           ELSE IF difficile THEN
+               MOVE PV-JEU-MAX-DIFFICILE TO max-nombre
+               MOVE PV-JEU-ESSAIS-DIFFICILE TO max-essais
+           ELSE
+               MOVE PV-JEU-MAX-FACILE TO max-nombre
+               MOVE PV-JEU-ESSAIS-FACILE TO max-essais
+           END-IF
+           END-IF.
+
+       1500-ENREGISTRER-SESSION.
+           OPEN EXTEND SESSION-FILE.
+           MOVE SPACES TO SESSION-RECORD.
+           MOVE seed TO SS-SEED.
+           MOVE nbAleatoire TO SS-NOMBRE.
+           MOVE date-du-jour TO SS-DATE.
+           WRITE SESSION-RECORD.
+           CLOSE SESSION-FILE.
+
+       4000-ENREGISTRER-SCORE.
+           OPEN EXTEND SCORE-FILE.
+           MOVE SPACES TO SCORE-RECORD.
+           MOVE 'D' TO SC-TYPE.
+           MOVE prenom(1, 1) TO SC-PRENOM.
+           MOVE nom(1, 1) TO SC-NOM.
+           MOVE nb-essais TO SC-ESSAIS.
+           MOVE date-du-jour TO SC-DATE.
+           WRITE SCORE-RECORD.
+
+           MOVE SPACES TO SCORE-TRAILER-RECORD.
+           MOVE 'T' TO SCT-TYPE.
+           MOVE 1 TO SCT-NB-ENREGS.
+           MOVE nb-essais TO SCT-TOTAL.
+           MOVE date-du-jour TO SCT-DATE.
+           WRITE SCORE-TRAILER-RECORD.
+
+           CLOSE SCORE-FILE.
 
-           DISPLAY io-trouve.
-           STOP RUN.
        END PROGRAM PlusOuMoins.
