@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHARGER-PARAMETRES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY PARAMFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PARAMFD.
+
+       WORKING-STORAGE SECTION.
+       77  fin-parametres PIC X VALUE 'N'.
+           88  tous-parametres-lus VALUE 'O'.
+
+       LINKAGE SECTION.
+       COPY PARAMCOM.
+
+       PROCEDURE DIVISION USING PARAM-VALEURS.
+       MAIN-PROCEDURE.
+           PERFORM 1000-FIXER-DEFAUTS.
+           PERFORM 2000-LIRE-PARAMETRES.
+           GOBACK.
+
+       1000-FIXER-DEFAUTS.
+           MOVE 9.99 TO PV-GRADE-INSUFF-MAX.
+           MOVE 10 TO PV-GRADE-PASSABLE-MIN.
+           MOVE 11.99 TO PV-GRADE-PASSABLE-MAX.
+           MOVE 12 TO PV-GRADE-ASSEZ-BIEN-MIN.
+           MOVE 14.99 TO PV-GRADE-ASSEZ-BIEN-MAX.
+           MOVE 15 TO PV-GRADE-BIEN-MIN.
+           MOVE 19.99 TO PV-GRADE-BIEN-MAX.
+           MOVE 20 TO PV-GRADE-PARFAIT.
+           MOVE 10 TO PV-JEU-MAX-FACILE.
+           MOVE 6 TO PV-JEU-ESSAIS-FACILE.
+           MOVE 50 TO PV-JEU-MAX-MOYEN.
+           MOVE 8 TO PV-JEU-ESSAIS-MOYEN.
+           MOVE 100 TO PV-JEU-MAX-DIFFICILE.
+           MOVE 10 TO PV-JEU-ESSAIS-DIFFICILE.
+           MOVE 'A' TO PV-TRI-ORDRE-DEFAUT.
+           MOVE 25 TO PV-TABLEAU-N-DEFAUT.
+
+       2000-LIRE-PARAMETRES.
+           OPEN INPUT PARAMETRES-FILE.
+
+           PERFORM UNTIL tous-parametres-lus
+               READ PARAMETRES-FILE
+                   AT END MOVE 'O' TO fin-parametres
+                   NOT AT END PERFORM 2100-APPLIQUER-PARAMETRE
+               END-READ
+           END-PERFORM.
+
+           CLOSE PARAMETRES-FILE.
+
+       2100-APPLIQUER-PARAMETRE.
+           EVALUATE PM-CLE
+               WHEN 'GRADE-INSUFF-MAX'
+                   MOVE PM-VALEUR-NUM TO PV-GRADE-INSUFF-MAX
+               WHEN 'GRADE-PASSABLE-MIN'
+                   MOVE PM-VALEUR-NUM TO PV-GRADE-PASSABLE-MIN
+               WHEN 'GRADE-PASSABLE-MAX'
+                   MOVE PM-VALEUR-NUM TO PV-GRADE-PASSABLE-MAX
+               WHEN 'GRADE-ASSEZ-BIEN-MIN'
+                   MOVE PM-VALEUR-NUM TO PV-GRADE-ASSEZ-BIEN-MIN
+               WHEN 'GRADE-ASSEZ-BIEN-MAX'
+                   MOVE PM-VALEUR-NUM TO PV-GRADE-ASSEZ-BIEN-MAX
+               WHEN 'GRADE-BIEN-MIN'
+                   MOVE PM-VALEUR-NUM TO PV-GRADE-BIEN-MIN
+               WHEN 'GRADE-BIEN-MAX'
+                   MOVE PM-VALEUR-NUM TO PV-GRADE-BIEN-MAX
+               WHEN 'GRADE-PARFAIT'
+                   MOVE PM-VALEUR-NUM TO PV-GRADE-PARFAIT
+               WHEN 'JEU-MAX-FACILE'
+                   MOVE PM-VALEUR-NUM TO PV-JEU-MAX-FACILE
+               WHEN 'JEU-ESSAIS-FACILE'
+                   MOVE PM-VALEUR-NUM TO PV-JEU-ESSAIS-FACILE
+               WHEN 'JEU-MAX-MOYEN'
+                   MOVE PM-VALEUR-NUM TO PV-JEU-MAX-MOYEN
+               WHEN 'JEU-ESSAIS-MOYEN'
+                   MOVE PM-VALEUR-NUM TO PV-JEU-ESSAIS-MOYEN
+               WHEN 'JEU-MAX-DIFFICILE'
+                   MOVE PM-VALEUR-NUM TO PV-JEU-MAX-DIFFICILE
+               WHEN 'JEU-ESSAIS-DIFFICILE'
+                   MOVE PM-VALEUR-NUM TO PV-JEU-ESSAIS-DIFFICILE
+               WHEN 'TRI-ORDRE-DEFAUT'
+                   MOVE PM-VALEUR(1:1) TO PV-TRI-ORDRE-DEFAUT
+               WHEN 'TABLEAU-N-DEFAUT'
+                   MOVE PM-VALEUR-NUM TO PV-TABLEAU-N-DEFAUT
+           END-EVALUATE.
+
+       END PROGRAM CHARGER-PARAMETRES.
