@@ -5,17 +5,40 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. VERIF-JOUR-OUVRE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY DATEFC.
+
        DATA DIVISION.
        FILE SECTION.
+       COPY DATEFD.
+
        WORKING-STORAGE SECTION.
-       77  date-du-jour PIC 9(6).
-       77  jour PIC 9(5).
+       COPY DATECOM.
+       COPY RETCODES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Hello world"
-            ACCEPT date-du-jour FROM DATE.
+            PERFORM 9000-CALCULER-JOUR-OUVRE.
             DISPLAY jour.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+            IF jour-ouvrable
+                DISPLAY "jour ouvrable"
+                MOVE RC-SUCCES TO RETURN-CODE
+            ELSE IF est-jour-ferie
+                DISPLAY "jour ferie"
+                MOVE RC-AVERTISSEMENT TO RETURN-CODE
+            ELSE
+                DISPLAY "jour de weekend"
+                MOVE RC-AVERTISSEMENT TO RETURN-CODE
+            END-IF
+            END-IF.
+
+            GOBACK.
+
+       COPY DATECALC.
+
+       END PROGRAM VERIF-JOUR-OUVRE.
