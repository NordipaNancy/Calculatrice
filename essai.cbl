@@ -1,29 +1,184 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Tableau.
+       PROGRAM-ID. DIVISEUR.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PAIRES-FILE ASSIGN TO "PAIRES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT RESULTATS-FILE ASSIGN TO "RESULTATS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PAIRES-FILE.
+       01  PAIRES-RECORD.
+           05  PR-NUM1           PIC 9(5)V99.
+           05  PR-NUM2           PIC 9(5)V99.
+
+       COPY RESULTFD.
+
+       01  RESULTATS-ENTETE-RECORD.
+           05  RE-TYPE           PIC X(01).
+           05  FILLER            PIC X(01).
+           05  RE-NOM-ATELIER    PIC X(30).
+           05  FILLER            PIC X(01).
+           05  RE-DATE           PIC 9(8).
+           05  FILLER            PIC X(01).
+           05  RE-PAGE-LIBELLE   PIC X(05) VALUE 'PAGE '.
+           05  RE-PAGE           PIC Z9.
+
        WORKING-STORAGE SECTION.
+       COPY JOURNALCOM.
+       COPY RETCODES.
+       COPY DATECOM.
+       COPY ENTETECOM.
+
+       77  nb-erreurs-batch PIC 9(3) VALUE ZERO.
+       77  nb-paires-lues PIC 9(05) VALUE ZERO.
+       77  total-num1-lu PIC 9(07)V99 VALUE ZERO.
+       77  lignes-par-page PIC 99 VALUE 20.
+       77  nb-lignes-page PIC 99 VALUE ZERO.
+       77  no-page-resultats PIC 99 VALUE ZERO.
 
        1   lesEntrees.
-       2   num1 PIC 99 VALUE 0.
-       2   num2 PIC 99 VALUE ZERO.
+       2   num1 PIC 9(5)V99 VALUE 0.
+       2   num2 PIC 9(5)V99 VALUE ZERO.
+
+       77  produit PIC 9(5)V99 VALUE ZEROS.
+       77  reste PIC 9(5)V99 VALUE ZEROS.
+       77  nb-lots PIC 9(5) VALUE ZERO.
+       77  num2-edite PIC Z(4)9.99 VALUE ZEROS.
+
+       77  mode-execution PIC X VALUE 'I'.
+           88  mode-interactif VALUE 'I'.
+           88  mode-batch VALUE 'B'.
 
-       77  produit PIC 99 VALUE ZEROS.
+       77  fin-paires PIC X VALUE 'N'.
+           88  toutes-paires-lues VALUE 'O'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           DISPLAY "mode (I=interactif B=batch) :" WITH NO ADVANCING.
+           ACCEPT mode-execution.
+
+           IF mode-batch
+               PERFORM 5000-TRAITER-BATCH
+               IF nb-erreurs-batch > ZERO
+                   MOVE RC-AVERTISSEMENT TO RETURN-CODE
+               ELSE
+                   MOVE RC-SUCCES TO RETURN-CODE
+               END-IF
+           ELSE
+               PERFORM 1000-TRAITER-INTERACTIF
+               MOVE RC-SUCCES TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       9000-ENTREE-BATCH.
+       ENTRY "DIVISEUR-BATCH".
+           PERFORM 5000-TRAITER-BATCH.
+           IF nb-erreurs-batch > ZERO
+               MOVE RC-AVERTISSEMENT TO RETURN-CODE
+           ELSE
+               MOVE RC-SUCCES TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       1000-TRAITER-INTERACTIF.
            DISPLAY "entrer la 1ere valeur :" WITH NO ADVANCING.
            ACCEPT num1.
 
            DISPLAY "entrer la 2eme valeur :" WITH NO ADVANCING.
            ACCEPT num2.
 
-           DIVIDE num1 BY num2 GIVING Produit.
-      *     COMPUTE Produit = num1 *   num2.
+           PERFORM UNTIL num2 NOT = ZERO
+               DISPLAY "division par zero, recommencez"
+               MOVE SPACES TO JOURNAL-PARAMETRES
+               MOVE 'DIVISEUR' TO JL-PROGRAMME
+               MOVE 'num2' TO JL-CHAMP
+               MOVE num2 TO num2-edite
+               MOVE num2-edite TO JL-VALEUR
+               MOVE 'division par zero' TO JL-MESSAGE
+               CALL 'JOURNAL-ERREUR' USING JOURNAL-PARAMETRES
+               DISPLAY "entrer la 2eme valeur :" WITH NO ADVANCING
+               ACCEPT num2
+           END-PERFORM.
+
+           DIVIDE num1 BY num2 GIVING nb-lots REMAINDER reste.
+           MOVE nb-lots TO produit.
            DISPLAY "produit = " produit.
+           DISPLAY "reste   = " reste.
+
+       5000-TRAITER-BATCH.
+           ACCEPT date-du-jour FROM DATE YYYYMMDD.
+
+           OPEN INPUT PAIRES-FILE.
+           OPEN OUTPUT RESULTATS-FILE.
+
+           PERFORM 5050-ECRIRE-RESULTATS-ENTETE.
+
+           PERFORM UNTIL toutes-paires-lues
+               READ PAIRES-FILE
+                   AT END MOVE 'O' TO fin-paires
+                   NOT AT END PERFORM 5100-TRAITER-PAIRE
+               END-READ
+           END-PERFORM.
+
+           PERFORM 5200-ECRIRE-RESULTATS-TRAILER.
+
+           CLOSE PAIRES-FILE.
+           CLOSE RESULTATS-FILE.
+
+       5050-ECRIRE-RESULTATS-ENTETE.
+           ADD 1 TO no-page-resultats.
+           MOVE ZERO TO nb-lignes-page.
+
+           MOVE SPACES TO RESULTATS-ENTETE-RECORD.
+           MOVE 'H' TO RE-TYPE.
+           MOVE NOM-ATELIER TO RE-NOM-ATELIER.
+           MOVE date-du-jour TO RE-DATE.
+           MOVE no-page-resultats TO RE-PAGE.
+           WRITE RESULTATS-ENTETE-RECORD.
+
+       5100-TRAITER-PAIRE.
+           IF nb-lignes-page >= lignes-par-page
+               PERFORM 5050-ECRIRE-RESULTATS-ENTETE
+           END-IF.
+
+           MOVE PR-NUM1 TO num1.
+           MOVE PR-NUM2 TO num2.
+
+           ADD 1 TO nb-paires-lues.
+           ADD 1 TO nb-lignes-page.
+           ADD num1 TO total-num1-lu.
+
+           MOVE SPACES TO RESULTATS-RECORD.
+           MOVE 'D' TO RS-TYPE.
+           MOVE num1 TO RS-NUM1.
+           MOVE num2 TO RS-NUM2.
+
+           IF num2 = ZERO
+               MOVE 'DIV PAR ZERO' TO RS-STATUT
+               ADD 1 TO nb-erreurs-batch
+           ELSE
+               DIVIDE num1 BY num2 GIVING nb-lots REMAINDER reste
+               MOVE nb-lots TO produit
+               MOVE produit TO RS-PRODUIT
+               MOVE reste TO RS-RESTE
+               MOVE 'OK' TO RS-STATUT
+           END-IF.
+
+           WRITE RESULTATS-RECORD.
+
+       5200-ECRIRE-RESULTATS-TRAILER.
+           MOVE SPACES TO RESULTATS-TRAILER-RECORD.
+           MOVE 'T' TO RST-TYPE.
+           MOVE nb-paires-lues TO RST-NB-ENREGS.
+           MOVE total-num1-lu TO RST-TOTAL.
+           WRITE RESULTATS-TRAILER-RECORD.
 
-           STOP RUN.
-       END PROGRAM Tableau.
+       END PROGRAM DIVISEUR.
