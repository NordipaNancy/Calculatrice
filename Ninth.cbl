@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIATION-LOT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN DYNAMIC audit-filename
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OPTIONAL SCORE-FILE ASSIGN TO "SCORES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RESULTATS-FILE ASSIGN TO "RESULTATS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY AUDITFD.
+       COPY SCOREFD.
+       COPY RESULTFD.
+
+       WORKING-STORAGE SECTION.
+       COPY RETCODES.
+       COPY DATECOM.
+
+       77  audit-filename PIC X(17).
+
+       77  fin-fichier PIC X VALUE 'N'.
+           88  fichier-epuise VALUE 'O'.
+
+       77  valeur-numerique PIC 9(07)V99 VALUE ZERO.
+
+       77  nb-ecarts PIC 9(2) VALUE ZERO.
+
+       01  bilan-audit.
+           05  BA-NB-DETAIL      PIC 9(05) VALUE ZERO.
+           05  BA-TOTAL-DETAIL   PIC 9(07)V99 VALUE ZERO.
+           05  BA-NB-TRAILER     PIC 9(05) VALUE ZERO.
+           05  BA-TOTAL-TRAILER  PIC 9(07)V99 VALUE ZERO.
+           05  BA-STATUT         PIC X(10) VALUE 'ABSENT'.
+
+       01  bilan-scores.
+           05  BS-NB-DETAIL      PIC 9(05) VALUE ZERO.
+           05  BS-TOTAL-DETAIL   PIC 9(07)V99 VALUE ZERO.
+           05  BS-NB-TRAILER     PIC 9(05) VALUE ZERO.
+           05  BS-TOTAL-TRAILER  PIC 9(07)V99 VALUE ZERO.
+           05  BS-STATUT         PIC X(10) VALUE 'ABSENT'.
+
+       01  bilan-resultats.
+           05  BR-NB-DETAIL      PIC 9(05) VALUE ZERO.
+           05  BR-TOTAL-DETAIL   PIC 9(07)V99 VALUE ZERO.
+           05  BR-NB-TRAILER     PIC 9(05) VALUE ZERO.
+           05  BR-TOTAL-TRAILER  PIC 9(07)V99 VALUE ZERO.
+           05  BR-STATUT         PIC X(10) VALUE 'ABSENT'.
+
+       SCREEN SECTION.
+       1   io-reconciliation.
+       2   BLANK SCREEN.
+       2   LINE 2 COL 10 VALUE 'reconciliation des fichiers du lot'.
+       2   LINE 4  COL 10 VALUE 'audit du jour      : '.
+       2   COL 32 PIC X(10) FROM BA-STATUT.
+       2   LINE 5  COL 10 VALUE 'scores PlusOuMoins : '.
+       2   COL 32 PIC X(10) FROM BS-STATUT.
+       2   LINE 6  COL 10 VALUE 'resultats DIVISEUR : '.
+       2   COL 32 PIC X(10) FROM BR-STATUT.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT date-du-jour FROM DATE YYYYMMDD.
+           STRING 'AUDIT' DELIMITED SIZE
+                  date-du-jour DELIMITED SIZE
+                  '.LOG' DELIMITED SIZE
+                  INTO audit-filename.
+
+           PERFORM 1000-RECONCILIER-AUDIT.
+           PERFORM 2000-RECONCILIER-SCORES.
+           PERFORM 3000-RECONCILIER-RESULTATS.
+
+           DISPLAY io-reconciliation.
+
+           IF nb-ecarts > ZERO
+               MOVE RC-AVERTISSEMENT TO RETURN-CODE
+           ELSE
+               MOVE RC-SUCCES TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       1000-RECONCILIER-AUDIT.
+           MOVE 'N' TO fin-fichier.
+           OPEN INPUT AUDIT-FILE.
+
+           PERFORM UNTIL fichier-epuise
+               READ AUDIT-FILE
+                   AT END MOVE 'O' TO fin-fichier
+                   NOT AT END
+                       IF AU-TYPE = 'D'
+                           ADD 1 TO BA-NB-DETAIL
+                           MOVE AU-SCORE TO valeur-numerique
+                           ADD valeur-numerique TO BA-TOTAL-DETAIL
+                       ELSE IF AUT-TYPE = 'T'
+                           ADD AUT-NB-ENREGS TO BA-NB-TRAILER
+                           ADD AUT-TOTAL TO BA-TOTAL-TRAILER
+                       END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE AUDIT-FILE.
+
+           IF BA-NB-DETAIL = ZERO AND BA-NB-TRAILER = ZERO
+               MOVE 'ABSENT' TO BA-STATUT
+           ELSE IF BA-NB-DETAIL = BA-NB-TRAILER
+                   AND BA-TOTAL-DETAIL = BA-TOTAL-TRAILER
+               MOVE 'OK' TO BA-STATUT
+           ELSE
+               MOVE 'ECART' TO BA-STATUT
+               ADD 1 TO nb-ecarts
+           END-IF
+           END-IF.
+
+       2000-RECONCILIER-SCORES.
+           MOVE 'N' TO fin-fichier.
+           OPEN INPUT SCORE-FILE.
+
+           PERFORM UNTIL fichier-epuise
+               READ SCORE-FILE
+                   AT END MOVE 'O' TO fin-fichier
+                   NOT AT END
+                       IF SC-TYPE = 'D'
+                           ADD 1 TO BS-NB-DETAIL
+                           MOVE SC-ESSAIS TO valeur-numerique
+                           ADD valeur-numerique TO BS-TOTAL-DETAIL
+                       ELSE IF SCT-TYPE = 'T'
+                           ADD SCT-NB-ENREGS TO BS-NB-TRAILER
+                           ADD SCT-TOTAL TO BS-TOTAL-TRAILER
+                       END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SCORE-FILE.
+
+           IF BS-NB-DETAIL = ZERO AND BS-NB-TRAILER = ZERO
+               MOVE 'ABSENT' TO BS-STATUT
+           ELSE IF BS-NB-DETAIL = BS-NB-TRAILER
+                   AND BS-TOTAL-DETAIL = BS-TOTAL-TRAILER
+               MOVE 'OK' TO BS-STATUT
+           ELSE
+               MOVE 'ECART' TO BS-STATUT
+               ADD 1 TO nb-ecarts
+           END-IF
+           END-IF.
+
+       3000-RECONCILIER-RESULTATS.
+           MOVE 'N' TO fin-fichier.
+           OPEN INPUT RESULTATS-FILE.
+
+           PERFORM UNTIL fichier-epuise
+               READ RESULTATS-FILE
+                   AT END MOVE 'O' TO fin-fichier
+                   NOT AT END
+                       IF RS-TYPE = 'D'
+                           ADD 1 TO BR-NB-DETAIL
+                           MOVE RS-NUM1 TO valeur-numerique
+                           ADD valeur-numerique TO BR-TOTAL-DETAIL
+                       ELSE IF RST-TYPE = 'T'
+                           ADD RST-NB-ENREGS TO BR-NB-TRAILER
+                           ADD RST-TOTAL TO BR-TOTAL-TRAILER
+                       END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE RESULTATS-FILE.
+
+           IF BR-NB-DETAIL = ZERO AND BR-NB-TRAILER = ZERO
+               MOVE 'ABSENT' TO BR-STATUT
+           ELSE IF BR-NB-DETAIL = BR-NB-TRAILER
+                   AND BR-TOTAL-DETAIL = BR-TOTAL-TRAILER
+               MOVE 'OK' TO BR-STATUT
+           ELSE
+               MOVE 'ECART' TO BR-STATUT
+               ADD 1 TO nb-ecarts
+           END-IF
+           END-IF.
+
+       END PROGRAM RECONCILIATION-LOT.
