@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PlusOuMoinsStats.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SCORE-FILE ASSIGN TO "SCORES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY SCOREFD.
+
+       WORKING-STORAGE SECTION.
+       COPY RETCODES.
+
+       77  fin-scores PIC X VALUE 'N'.
+           88  toutes-parties-lues VALUE 'O'.
+
+       77  nb-parties PIC 9(5) VALUE ZERO.
+       77  total-essais PIC 9(7) VALUE ZERO.
+       77  moyenne-essais PIC 999V99 VALUE ZERO.
+
+       77  essais-partie PIC 99 VALUE ZERO.
+       77  meilleur-essais PIC 99 VALUE 99.
+       77  meilleur-prenom PIC X(30) VALUE SPACES.
+       77  meilleur-nom PIC X(30) VALUE SPACES.
+
+       SCREEN SECTION.
+       1   io-pas-de-scores.
+       2   BLANK SCREEN.
+       2   LINE 2 COL 10 VALUE 'aucune partie enregistree'.
+
+       1   io-stats.
+       2   BLANK SCREEN.
+       2   LINE 2 COL 10 VALUE 'statistiques PlusOuMoins'.
+       2   LINE 4 COL 10 VALUE 'parties jouees        : '.
+       2   COL 35 PIC ZZZZ9 FROM nb-parties.
+       2   LINE 5 COL 10 VALUE 'moyenne des essais    : '.
+       2   COL 35 PIC ZZ9.99 FROM moyenne-essais.
+       2   LINE 6 COL 10 VALUE 'meilleur score        : '.
+       2   COL 35 PIC Z9 FROM meilleur-essais.
+       2   LINE 7 COL 10 VALUE 'realise par           : '.
+       2   COL 35 PIC X(30) FROM meilleur-prenom.
+       2   COL 66 PIC X(30) FROM meilleur-nom.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT SCORE-FILE.
+
+           PERFORM UNTIL toutes-parties-lues
+               READ SCORE-FILE
+                   AT END MOVE 'O' TO fin-scores
+                   NOT AT END
+                       IF SC-TYPE = 'D'
+                           PERFORM 2000-ACCUMULER-PARTIE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SCORE-FILE.
+
+           IF nb-parties = ZERO
+               DISPLAY io-pas-de-scores
+               MOVE RC-AVERTISSEMENT TO RETURN-CODE
+           ELSE
+               COMPUTE moyenne-essais = total-essais / nb-parties
+               DISPLAY io-stats
+               MOVE RC-SUCCES TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       2000-ACCUMULER-PARTIE.
+           MOVE SC-ESSAIS TO essais-partie.
+           ADD 1 TO nb-parties.
+           ADD essais-partie TO total-essais.
+
+           IF essais-partie < meilleur-essais
+               MOVE essais-partie TO meilleur-essais
+               MOVE SC-PRENOM TO meilleur-prenom
+               MOVE SC-NOM TO meilleur-nom
+           END-IF.
+
+       END PROGRAM PlusOuMoinsStats.
