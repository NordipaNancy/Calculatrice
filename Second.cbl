@@ -1,23 +1,30 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DEMO-ECRAN.
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  toto PIC 99.
+       77  ligne-toto PIC 99 VALUE 5.
 
        SCREEN SECTION.
        1   pla-res.
        2   BLANK SCREEN.
-       2   LINE toto COL 10 VALUE 'toto vaut :'.
+       2   LINE ligne-toto COL 10 VALUE 'toto vaut :'.
        2   PIC 99 FROM toto.
 
+       1   pla-trunc.
+       2   LINE 7 COL 10 VALUE 'valeur tronquee' FOREGROUND-COLOR 4.
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE 5 to toto.
            DISPLAY pla-res.
-           ADD 100 TO toto.
+           ADD 100 TO toto
+               ON SIZE ERROR
+                   DISPLAY pla-trunc
+           END-ADD.
            DISPLAY pla-res.
       *     STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM DEMO-ECRAN.
