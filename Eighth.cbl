@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY CATALOGFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CATALOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY RETCODES.
+
+       77  i PIC 99.
+       77  nb-programmes PIC 99 VALUE ZERO.
+       77  fin-catalogue PIC X VALUE 'N'.
+           88  tout-catalogue-lu VALUE 'O'.
+       77  choix PIC 99.
+       77  code-retour PIC S9(4) COMP.
+
+       01  catalogue-table.
+           05  entree-menu OCCURS 20.
+               10  tab-programme     PIC X(20).
+               10  tab-description   PIC X(50).
+
+       SCREEN SECTION.
+       1   menu-titre.
+       2   BLANK SCREEN.
+       2   LINE 2 COL 10 VALUE 'menu principal - choisir un programme'.
+
+       1   menu-ligne.
+       2   LINE i.
+       2   COL 5 PIC 99 FROM i.
+       2   COL 8 VALUE ')'.
+       2   COL 10 PIC X(20) FROM tab-programme(i).
+       2   COL 32 PIC X(50) FROM tab-description(i).
+
+       1   menu-choix.
+       2   LINE 19 COL 5 VALUE 'votre choix : '.
+       2   PIC 99 TO choix REQUIRED.
+
+       1   menu-invalide.
+       2   LINE 20 COL 5 VALUE 'choix invalide' FOREGROUND-COLOR 4.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-CHARGER-CATALOGUE.
+
+           DISPLAY menu-titre.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > nb-programmes
+               DISPLAY menu-ligne
+           END-PERFORM.
+
+           DISPLAY menu-choix.
+           ACCEPT menu-choix.
+
+           PERFORM UNTIL choix >= 1 AND choix <= nb-programmes
+               DISPLAY menu-invalide
+               DISPLAY menu-choix
+               ACCEPT menu-choix
+           END-PERFORM.
+
+           CALL tab-programme(choix).
+           MOVE RETURN-CODE TO code-retour.
+           DISPLAY "code retour : " code-retour.
+           MOVE code-retour TO RETURN-CODE.
+
+           GOBACK.
+
+       1000-CHARGER-CATALOGUE.
+           OPEN INPUT CATALOGUE-FILE.
+
+           PERFORM UNTIL tout-catalogue-lu
+               READ CATALOGUE-FILE
+                   AT END MOVE 'O' TO fin-catalogue
+                   NOT AT END
+                       ADD 1 TO nb-programmes
+                       MOVE CAT-PROGRAMME
+                           TO tab-programme(nb-programmes)
+                       MOVE CAT-DESCRIPTION
+                           TO tab-description(nb-programmes)
+               END-READ
+           END-PERFORM.
+
+           CLOSE CATALOGUE-FILE.
+
+       END PROGRAM MENU-PRINCIPAL.
