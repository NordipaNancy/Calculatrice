@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PILOTE-LOT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY RETCODES.
+
+       77  code-retour PIC S9(4) COMP.
+       77  pire-code-retour PIC S9(4) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL "VERIF-JOUR-OUVRE".
+           MOVE RETURN-CODE TO code-retour.
+           DISPLAY "VERIF-JOUR-OUVRE : code retour " code-retour.
+           IF code-retour > pire-code-retour
+               MOVE code-retour TO pire-code-retour
+           END-IF.
+
+           IF code-retour NOT = RC-SUCCES
+               DISPLAY "jour non ouvrable - lot nocturne annule"
+           ELSE
+               CALL "MON-PROGRAM"
+               MOVE RETURN-CODE TO code-retour
+               DISPLAY "MON-PROGRAM : code retour " code-retour
+               IF code-retour > pire-code-retour
+                   MOVE code-retour TO pire-code-retour
+               END-IF
+
+               CALL "Tableau-BATCH"
+               MOVE RETURN-CODE TO code-retour
+               DISPLAY "Tableau     : code retour " code-retour
+               IF code-retour > pire-code-retour
+                   MOVE code-retour TO pire-code-retour
+               END-IF
+
+               CALL "DIVISEUR-BATCH"
+               MOVE RETURN-CODE TO code-retour
+               DISPLAY "DIVISEUR    : code retour " code-retour
+               IF code-retour > pire-code-retour
+                   MOVE code-retour TO pire-code-retour
+               END-IF
+           END-IF.
+
+           MOVE pire-code-retour TO RETURN-CODE.
+           GOBACK.
+       END PROGRAM PILOTE-LOT.
