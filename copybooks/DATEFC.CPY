@@ -0,0 +1,2 @@
+           SELECT OPTIONAL HOLIDAY-FILE ASSIGN TO "HOLIDAYS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
