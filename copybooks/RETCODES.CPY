@@ -0,0 +1,3 @@
+       78  RC-SUCCES             VALUE 0.
+       78  RC-AVERTISSEMENT      VALUE 4.
+       78  RC-ERREUR             VALUE 8.
