@@ -0,0 +1,3 @@
+       FD  HOLIDAY-FILE.
+       01  HOLIDAY-RECORD.
+           05  HO-DATE           PIC 9(8).
