@@ -0,0 +1,5 @@
+       FD  CATALOGUE-FILE.
+       01  CATALOGUE-RECORD.
+           05  CAT-PROGRAMME     PIC X(20).
+           05  CAT-DESCRIPTION   PIC X(50).
+           05  CAT-FICHIERS      PIC X(40).
