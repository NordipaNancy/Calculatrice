@@ -0,0 +1,19 @@
+       FD  SCORE-FILE.
+       01  SCORE-RECORD.
+           05  SC-TYPE           PIC X(01).
+           05  FILLER            PIC X(01).
+           05  SC-PRENOM         PIC X(30).
+           05  SC-NOM            PIC X(30).
+           05  FILLER            PIC X(01).
+           05  SC-ESSAIS         PIC Z9.
+           05  FILLER            PIC X(01).
+           05  SC-DATE           PIC 9(8).
+
+       01  SCORE-TRAILER-RECORD.
+           05  SCT-TYPE          PIC X(01).
+           05  FILLER            PIC X(01).
+           05  SCT-NB-ENREGS     PIC 9(05).
+           05  FILLER            PIC X(01).
+           05  SCT-TOTAL         PIC 9(05).
+           05  FILLER            PIC X(01).
+           05  SCT-DATE          PIC 9(8).
