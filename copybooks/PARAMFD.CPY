@@ -0,0 +1,6 @@
+       FD  PARAMETRES-FILE.
+       01  PARAMETRES-RECORD.
+           05  PM-CLE            PIC X(20).
+           05  FILLER            PIC X(01).
+           05  PM-VALEUR         PIC X(05).
+           05  PM-VALEUR-NUM REDEFINES PM-VALEUR PIC 9(03)V99.
