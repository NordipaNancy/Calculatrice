@@ -0,0 +1,36 @@
+       9000-CALCULER-JOUR-OUVRE.
+           ACCEPT date-du-jour FROM DATE YYYYMMDD.
+           MOVE date-du-jour(7:2) TO jour.
+
+           COMPUTE jour-julien = FUNCTION INTEGER-OF-DATE(date-du-jour).
+           COMPUTE jour-semaine = FUNCTION MOD(jour-julien, 7).
+
+           IF jour-semaine = 0 OR jour-semaine = 6
+               MOVE 'N' TO jour-ouvre
+           ELSE
+               MOVE 'O' TO jour-ouvre
+           END-IF.
+
+           PERFORM 9100-VERIFIER-JOUR-FERIE.
+
+           IF est-jour-ferie
+               MOVE 'N' TO jour-ouvre
+           END-IF.
+
+       9100-VERIFIER-JOUR-FERIE.
+           MOVE 'N' TO fin-jours-feries.
+           MOVE 'N' TO jour-ferie.
+
+           OPEN INPUT HOLIDAY-FILE.
+
+           PERFORM UNTIL toutes-holidays-lues
+               READ HOLIDAY-FILE
+                   AT END MOVE 'O' TO fin-jours-feries
+                   NOT AT END
+                       IF HO-DATE = date-du-jour
+                           MOVE 'O' TO jour-ferie
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE HOLIDAY-FILE.
