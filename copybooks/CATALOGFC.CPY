@@ -0,0 +1,2 @@
+            SELECT CATALOGUE-FILE ASSIGN TO "PROGRAMMES.CAT"
+                ORGANIZATION LINE SEQUENTIAL.
