@@ -0,0 +1,18 @@
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AU-TYPE           PIC X(01).
+           05  FILLER            PIC X(01).
+           05  AU-ELEVE-ID       PIC X(05).
+           05  FILLER            PIC X(01).
+           05  AU-SCORE          PIC Z9.99.
+           05  FILLER            PIC X(01).
+           05  AU-BANDE          PIC X(12).
+           05  FILLER            PIC X(01).
+           05  AU-DATE           PIC 9(8).
+
+       01  AUDIT-TRAILER-RECORD.
+           05  AUT-TYPE          PIC X(01).
+           05  FILLER            PIC X(01).
+           05  AUT-NB-ENREGS     PIC 9(05).
+           05  FILLER            PIC X(01).
+           05  AUT-TOTAL         PIC 9(07)V99.
