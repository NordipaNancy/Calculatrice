@@ -0,0 +1,20 @@
+       FD  RESULTATS-FILE.
+       01  RESULTATS-RECORD.
+           05  RS-TYPE           PIC X(01).
+           05  FILLER            PIC X(01).
+           05  RS-NUM1           PIC Z(4)9.99.
+           05  FILLER            PIC X(01).
+           05  RS-NUM2           PIC Z(4)9.99.
+           05  FILLER            PIC X(01).
+           05  RS-PRODUIT        PIC Z(4)9.99.
+           05  FILLER            PIC X(01).
+           05  RS-RESTE          PIC Z(4)9.99.
+           05  FILLER            PIC X(01).
+           05  RS-STATUT         PIC X(12).
+
+       01  RESULTATS-TRAILER-RECORD.
+           05  RST-TYPE          PIC X(01).
+           05  FILLER            PIC X(01).
+           05  RST-NB-ENREGS     PIC 9(05).
+           05  FILLER            PIC X(01).
+           05  RST-TOTAL         PIC 9(07)V99.
