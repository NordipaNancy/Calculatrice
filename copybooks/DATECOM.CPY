@@ -0,0 +1,11 @@
+       77  date-du-jour PIC 9(8).
+       77  jour PIC 9(2).
+       77  jour-julien PIC 9(8).
+       77  jour-semaine PIC 9.
+       77  jour-ouvre PIC X VALUE 'O'.
+           88  jour-ouvrable VALUE 'O'.
+           88  jour-weekend VALUE 'N'.
+       77  fin-jours-feries PIC X VALUE 'N'.
+           88  toutes-holidays-lues VALUE 'O'.
+       77  jour-ferie PIC X VALUE 'N'.
+           88  est-jour-ferie VALUE 'O'.
