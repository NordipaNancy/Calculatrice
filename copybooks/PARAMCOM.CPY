@@ -0,0 +1,17 @@
+       01  PARAM-VALEURS.
+           05  PV-GRADE-INSUFF-MAX       PIC 9(03)V99.
+           05  PV-GRADE-PASSABLE-MIN     PIC 9(03)V99.
+           05  PV-GRADE-PASSABLE-MAX     PIC 9(03)V99.
+           05  PV-GRADE-ASSEZ-BIEN-MIN   PIC 9(03)V99.
+           05  PV-GRADE-ASSEZ-BIEN-MAX   PIC 9(03)V99.
+           05  PV-GRADE-BIEN-MIN         PIC 9(03)V99.
+           05  PV-GRADE-BIEN-MAX         PIC 9(03)V99.
+           05  PV-GRADE-PARFAIT          PIC 9(03)V99.
+           05  PV-JEU-MAX-FACILE         PIC 9(03).
+           05  PV-JEU-ESSAIS-FACILE      PIC 9(02).
+           05  PV-JEU-MAX-MOYEN          PIC 9(03).
+           05  PV-JEU-ESSAIS-MOYEN       PIC 9(02).
+           05  PV-JEU-MAX-DIFFICILE      PIC 9(03).
+           05  PV-JEU-ESSAIS-DIFFICILE   PIC 9(02).
+           05  PV-TRI-ORDRE-DEFAUT       PIC X(01).
+           05  PV-TABLEAU-N-DEFAUT       PIC 9(02).
