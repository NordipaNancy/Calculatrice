@@ -0,0 +1,2 @@
+            SELECT OPTIONAL PARAMETRES-FILE ASSIGN TO "PARAMETRES.DAT"
+                ORGANIZATION LINE SEQUENTIAL.
