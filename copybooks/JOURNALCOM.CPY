@@ -0,0 +1,5 @@
+       01  JOURNAL-PARAMETRES.
+           05  JL-PROGRAMME      PIC X(12).
+           05  JL-CHAMP          PIC X(15).
+           05  JL-VALEUR         PIC X(20).
+           05  JL-MESSAGE        PIC X(40).
