@@ -2,14 +2,61 @@
        PROGRAM-ID. Tableau.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPORT-FILE ASSIGN TO "TABLEAU.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "TABLEAU.CKP"
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD.
+           05  EX-VALEUR         PIC ZZ.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-TYPE           PIC X(01).
+           05  CK-INDEX          PIC 99.
+           05  CK-VALEUR         PIC 99.
+
+       01  CHECKPOINT-BORNES-RECORD.
+           05  CKB-TYPE          PIC X(01).
+           05  CKB-N             PIC 99.
+
+       01  CHECKPOINT-TRAILER-RECORD.
+           05  CKT-TYPE          PIC X(01).
+
        WORKING-STORAGE SECTION.
+       COPY JOURNALCOM.
+       COPY RETCODES.
+       COPY PARAMCOM.
+
        77  n PIC 99.
        77  i PIC 99.
+       77  i-depart PIC 99 VALUE 1.
+       77  ck-max-index PIC 99 VALUE ZERO.
+       77  ck-n-sauve PIC 99 VALUE ZERO.
+       77  ck-groupe-valide PIC X VALUE 'O'.
+           88  ck-groupe-est-valide VALUE 'O'.
+       77  ck-run-termine PIC X VALUE 'N'.
+           88  ck-run-est-termine VALUE 'O'.
+       77  fin-checkpoint PIC X VALUE 'N'.
+           88  tout-checkpoint-lu VALUE 'O'.
 
        1   tab.
-       2   entier PIC 99 OCCURS 99.
+       2   entier PIC 99 OCCURS 1 TO 99 TIMES DEPENDING ON n.
+
+       77  ordre-tri PIC X VALUE 'A'.
+           88  tri-ascendant VALUE 'A'.
+           88  tri-descendant VALUE 'D'.
+
+       77  total-tab PIC 9(5) VALUE ZERO.
+       77  min-tab PIC 99 VALUE 99.
+       77  max-tab PIC 99 VALUE ZERO.
+       77  moyenne-tab PIC 99V99 VALUE ZERO.
 
 
        SCREEN SECTION.
@@ -18,6 +65,10 @@
        2   LINE 5 COL 8 VALUE 'valeur de n : '.
        2   PIC 99 to n REQUIRED.
 
+       1   pls-n-invalide.
+       2   LINE 6 COL 8 VALUE 'n doit etre entre 1 et 99'
+           FOREGROUND-COLOR 4.
+
        1   pla-tab.
       * 2   BLANK SCREEN.
       * 2   LINE 2.
@@ -26,21 +77,187 @@
        2   LINE i.
        2   COL 5 PIC zz FROM entier(i).
 
+       1   pls-ordre.
+       2   LINE 5 COL 8 VALUE
+           'ordre du tri (A=ascendant D=descendant) : '.
+       2   PIC X FROM ordre-tri TO ordre-tri.
+
+       1   pla-stats.
+       2   BLANK SCREEN.
+       2   LINE 2 COL 10 VALUE 'statistiques du tableau'.
+       2   LINE 4 COL 10 VALUE 'minimum  : '.
+       2   COL 25 PIC ZZ FROM min-tab.
+       2   LINE 5 COL 10 VALUE 'maximum  : '.
+       2   COL 25 PIC ZZ FROM max-tab.
+       2   LINE 6 COL 10 VALUE 'somme    : '.
+       2   COL 25 PIC ZZZZ9 FROM total-tab.
+       2   LINE 7 COL 10 VALUE 'moyenne  : '.
+       2   COL 25 PIC Z9.99 FROM moyenne-tab.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           INITIALIZE tab.
-
       *     MOVE 25 TO n.
+           CALL 'CHARGER-PARAMETRES' USING PARAM-VALEURS.
+           MOVE PV-TRI-ORDRE-DEFAUT TO ordre-tri.
+
            DISPLAY pls-n.
            ACCEPT pls-n.
 
-           PERFORM TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
-               MOVE i TO entier(i)
+           PERFORM UNTIL n NOT < 1
+               DISPLAY pls-n-invalide
+               MOVE SPACES TO JOURNAL-PARAMETRES
+               MOVE 'Tableau' TO JL-PROGRAMME
+               MOVE 'n' TO JL-CHAMP
+               MOVE n TO JL-VALEUR
+               MOVE 'n doit etre entre 1 et 99' TO JL-MESSAGE
+               CALL 'JOURNAL-ERREUR' USING JOURNAL-PARAMETRES
+               DISPLAY pls-n
+               ACCEPT pls-n
+           END-PERFORM.
+
+           PERFORM 2000-REMPLIR-TABLEAU.
+
+           DISPLAY pls-ordre.
+           ACCEPT pls-ordre.
+
+           PERFORM 5000-TRIER-AFFICHER-EXPORTER.
+
+           MOVE RC-SUCCES TO RETURN-CODE.
+
+           GOBACK.
+
+       9000-ENTREE-BATCH.
+       ENTRY "Tableau-BATCH".
+           CALL 'CHARGER-PARAMETRES' USING PARAM-VALEURS.
+           MOVE PV-TRI-ORDRE-DEFAUT TO ordre-tri.
+           MOVE PV-TABLEAU-N-DEFAUT TO n.
+
+           PERFORM 2000-REMPLIR-TABLEAU.
+           PERFORM 5000-TRIER-AFFICHER-EXPORTER.
+
+           MOVE RC-SUCCES TO RETURN-CODE.
+
+           GOBACK.
+
+       2000-REMPLIR-TABLEAU.
+           INITIALIZE tab.
+
+           PERFORM 1500-RESTAURER-CHECKPOINT.
+
+           IF ck-run-est-termine OR NOT ck-groupe-est-valide
+               IF ck-max-index > ZERO OR ck-n-sauve > ZERO
+                   DISPLAY "checkpoint ignore, nouveau tableau"
+               END-IF
+               MOVE 1 TO i-depart
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               COMPUTE i-depart = ck-max-index + 1
+               IF i-depart > 1
+                   DISPLAY "reprise du tableau a partir de " i-depart
+               END-IF
+           END-IF.
+
+           OPEN EXTEND CHECKPOINT-FILE.
+
+           MOVE SPACES TO CHECKPOINT-BORNES-RECORD.
+           MOVE 'B' TO CKB-TYPE.
+           MOVE n TO CKB-N.
+           WRITE CHECKPOINT-BORNES-RECORD.
+
+           IF i-depart <= n
+               PERFORM TEST AFTER VARYING i FROM i-depart BY 1
+                       UNTIL i = n
+                   MOVE i TO entier(i)
+                   DISPLAY pla-tab
+                   MOVE SPACES TO CHECKPOINT-RECORD
+                   MOVE 'D' TO CK-TYPE
+                   MOVE i TO CK-INDEX
+                   MOVE entier(i) TO CK-VALEUR
+                   WRITE CHECKPOINT-RECORD
+               END-PERFORM
+           END-IF.
+
+           MOVE SPACES TO CHECKPOINT-TRAILER-RECORD.
+           MOVE 'T' TO CKT-TYPE.
+           WRITE CHECKPOINT-TRAILER-RECORD.
+
+           CLOSE CHECKPOINT-FILE.
+
+       5000-TRIER-AFFICHER-EXPORTER.
+           IF tri-descendant
+               SORT entier DESCENDING
+           ELSE
+               SORT entier ASCENDING
+           END-IF.
+
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
                DISPLAY pla-tab
            END-PERFORM.
 
-      *     SORT entier DESCENDING.
+           PERFORM 4000-CALCULER-STATS.
+           DISPLAY pla-stats.
+
+           PERFORM 3000-EXPORTER-TABLEAU.
+
+       1500-RESTAURER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           PERFORM UNTIL tout-checkpoint-lu
+               READ CHECKPOINT-FILE
+                   AT END MOVE 'O' TO fin-checkpoint
+                   NOT AT END PERFORM 1600-TRAITER-CHECKPOINT
+               END-READ
+           END-PERFORM.
+
+           CLOSE CHECKPOINT-FILE.
+
+       1600-TRAITER-CHECKPOINT.
+           EVALUATE CK-TYPE
+               WHEN 'B'
+                   MOVE ZERO TO ck-max-index
+                   MOVE 'N' TO ck-run-termine
+                   MOVE CKB-N TO ck-n-sauve
+                   IF ck-n-sauve = n
+                       MOVE 'O' TO ck-groupe-valide
+                   ELSE
+                       MOVE 'N' TO ck-groupe-valide
+                   END-IF
+               WHEN 'D'
+                   IF ck-groupe-est-valide
+                       MOVE CK-VALEUR TO entier(CK-INDEX)
+                       IF CK-INDEX > ck-max-index
+                           MOVE CK-INDEX TO ck-max-index
+                       END-IF
+                   END-IF
+               WHEN 'T'
+                   MOVE 'O' TO ck-run-termine
+           END-EVALUATE.
+
+       3000-EXPORTER-TABLEAU.
+           OPEN OUTPUT EXPORT-FILE.
+
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
+               MOVE SPACES TO EXPORT-RECORD
+               MOVE entier(i) TO EX-VALEUR
+               WRITE EXPORT-RECORD
+           END-PERFORM.
+
+           CLOSE EXPORT-FILE.
+
+       4000-CALCULER-STATS.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
+               ADD entier(i) TO total-tab
+               IF entier(i) < min-tab
+                   MOVE entier(i) TO min-tab
+               END-IF
+               IF entier(i) > max-tab
+                   MOVE entier(i) TO max-tab
+               END-IF
+           END-PERFORM.
 
+           IF n > ZERO
+               COMPUTE moyenne-tab = total-tab / n
+           END-IF.
 
-           STOP RUN.
        END PROGRAM Tableau.
