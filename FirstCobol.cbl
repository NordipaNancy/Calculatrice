@@ -2,18 +2,87 @@
        PROGRAM-ID. MON-PROGRAM.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN DYNAMIC audit-filename
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CREDIT-FILE ASSIGN TO "CREDITS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT BILAN-FILE ASSIGN TO "BILAN.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           05  RE-ELEVE-ID       PIC X(05).
+           05  RE-SCORE          PIC 9(2)V9(2).
+
+       FD  CREDIT-FILE.
+       01  CREDIT-RECORD.
+           05  CR-ELEVE-ID       PIC X(05).
+           05  CR-POINTS         PIC 9(2)V9(2).
+
+       COPY AUDITFD.
+
+       FD  BILAN-FILE.
+       01  BILAN-ENTETE-RECORD.
+           05  BE-NOM-ATELIER    PIC X(30).
+           05  FILLER            PIC X(02).
+           05  BE-DATE           PIC 9(8).
+           05  FILLER            PIC X(02).
+           05  BE-PAGE-LIBELLE   PIC X(05) VALUE 'PAGE '.
+           05  BE-PAGE           PIC Z9.
+
+       01  BILAN-LIGNE-RECORD.
+           05  BL-LIBELLE        PIC X(20).
+           05  FILLER            PIC X(02).
+           05  BL-VALEUR         PIC ZZZZ9.
+
+       01  BILAN-MOYENNE-RECORD.
+           05  BM-LIBELLE        PIC X(20).
+           05  FILLER            PIC X(02).
+           05  BM-VALEUR         PIC ZZ9.99.
 
        WORKING-STORAGE SECTION.
+       COPY RETCODES.
+       COPY ENTETECOM.
+       COPY PARAMCOM.
+
+       77  code-retour-jour PIC S9(4) COMP.
+
        77  toto PIC 99v99.
-       88  parfait VALUE 20.
-       88  passable VALUE 10 THRU 11.99.
-       88  assez_bien VALUE 12 THRU 14.99.
-       88  bein VALUE 15 THRU 19.99.
-       77  titi PIC 99.
 
+       77  eleve-id PIC X(05).
+       77  fin-roster PIC X VALUE 'N'.
+           88  toutes-lues VALUE 'O'.
+       77  fin-credits PIC X VALUE 'N'.
+           88  tous-credits-lus VALUE 'O'.
+
+       77  nb-credits PIC 9(3) VALUE ZERO.
+       01  credit-table.
+           05  credit-entry OCCURS 200 INDEXED BY idx-credit.
+               10  cr-tab-eleve-id   PIC X(05).
+               10  cr-tab-points     PIC 9(2)V9(2).
+
+       77  nb-parfait PIC 9(5) VALUE ZERO.
+       77  nb-bien PIC 9(5) VALUE ZERO.
+       77  nb-assez-bien PIC 9(5) VALUE ZERO.
+       77  nb-passable PIC 9(5) VALUE ZERO.
+       77  nb-insuffisant PIC 9(5) VALUE ZERO.
+       77  nb-eleves PIC 9(5) VALUE ZERO.
+       77  total-toto PIC 9(7)V99 VALUE ZERO.
+       77  moyenne-classe PIC 9(3)V99 VALUE ZERO.
 
+       77  bande-assignee PIC X(12).
+       COPY DATECOM.
+       77  audit-filename PIC X(17).
+       77  no-page-bilan PIC 99 VALUE ZERO.
 
        SCREEN SECTION.
        1   io-pass.
@@ -32,32 +101,199 @@
       * 2   BLANK SCREEN.
        2   LINE 7 COL 10 VALUE 'cest assez bien'.
 
-       1   io-perfom.
-       2   LINE 8 COL 10 VALUE 'valeur de la variable : '.
-       2   PIC 99 FROM titi.
+       1   io-insuffisant.
+      * 2   BLANK SCREEN.
+       2   LINE 7 COL 10 VALUE 'insuffisant'.
+
+       1   io-bilan.
+       2   BLANK SCREEN.
+       2   LINE 2 COL 10 VALUE 'bilan de la classe'.
+       2   LINE 4 COL 10 VALUE 'parfait      : '.
+       2   COL 26 PIC ZZZZ9 FROM nb-parfait.
+       2   LINE 5 COL 10 VALUE 'bien         : '.
+       2   COL 26 PIC ZZZZ9 FROM nb-bien.
+       2   LINE 6 COL 10 VALUE 'assez bien   : '.
+       2   COL 26 PIC ZZZZ9 FROM nb-assez-bien.
+       2   LINE 7 COL 10 VALUE 'passable     : '.
+       2   COL 26 PIC ZZZZ9 FROM nb-passable.
+       2   LINE 8 COL 10 VALUE 'insuffisant  : '.
+       2   COL 26 PIC ZZZZ9 FROM nb-insuffisant.
+       2   LINE 10 COL 10 VALUE 'moyenne de la classe : '.
+       2   COL 33 PIC ZZ9.99 FROM moyenne-classe.
 
        PROCEDURE DIVISION.
       *     MAIN-PROCEDURE.
-           INITIALISE toto.
+           CALL "VERIF-JOUR-OUVRE".
+           MOVE RETURN-CODE TO code-retour-jour.
+
+           IF code-retour-jour NOT = RC-SUCCES
+               DISPLAY "jour non ouvrable - classe non traitee"
+               MOVE code-retour-jour TO RETURN-CODE
+           ELSE
+               ACCEPT date-du-jour FROM DATE YYYYMMDD
+               STRING 'AUDIT' DELIMITED SIZE
+                      date-du-jour DELIMITED SIZE
+                      '.LOG' DELIMITED SIZE
+                      INTO audit-filename
+
+               CALL 'CHARGER-PARAMETRES' USING PARAM-VALEURS
+
+               PERFORM 1000-CHARGER-CREDITS
+
+               OPEN INPUT ROSTER-FILE
+               OPEN OUTPUT AUDIT-FILE
 
-           MOVE 13.6 TO toto.
+               PERFORM UNTIL toutes-lues
+                   READ ROSTER-FILE
+                       AT END MOVE 'O' TO fin-roster
+                       NOT AT END PERFORM 2000-GRADE-ELEVE
+                   END-READ
+               END-PERFORM
+
+               PERFORM 8050-ECRIRE-AUDIT-TRAILER
+
+               CLOSE ROSTER-FILE
+               CLOSE AUDIT-FILE
+
+               PERFORM 8000-BILAN-CLASSE
+               PERFORM 8100-IMPRIMER-BILAN
+
+               IF nb-eleves = ZERO
+                   MOVE RC-AVERTISSEMENT TO RETURN-CODE
+               ELSE
+                   MOVE RC-SUCCES TO RETURN-CODE
+               END-IF
+           END-IF.
 
-           IF passable THEN
+       GOBACK.
+
+       1000-CHARGER-CREDITS.
+           OPEN INPUT CREDIT-FILE.
+
+           PERFORM UNTIL tous-credits-lus
+               READ CREDIT-FILE
+                   AT END MOVE 'O' TO fin-credits
+                   NOT AT END
+                       ADD 1 TO nb-credits
+                       MOVE CR-ELEVE-ID TO cr-tab-eleve-id(nb-credits)
+                       MOVE CR-POINTS TO cr-tab-points(nb-credits)
+               END-READ
+           END-PERFORM.
+
+           CLOSE CREDIT-FILE.
+
+       2000-GRADE-ELEVE.
+           MOVE RE-ELEVE-ID TO eleve-id.
+           MOVE RE-SCORE TO toto.
+
+           PERFORM VARYING idx-credit FROM 1 BY 1
+                   UNTIL idx-credit > nb-credits
+               IF cr-tab-eleve-id(idx-credit) = eleve-id
+                   ADD cr-tab-points(idx-credit) TO toto
+               END-IF
+           END-PERFORM.
+
+           IF toto > 20
+               MOVE 20 TO toto
+           END-IF.
+
+           ADD 1 TO nb-eleves.
+           ADD toto TO total-toto.
+
+           IF toto >= PV-GRADE-PASSABLE-MIN
+                   AND toto <= PV-GRADE-PASSABLE-MAX THEN
                DISPLAY io-pass
-           ELSE IF bein THEN
+               ADD 1 TO nb-passable
+               MOVE 'PASSABLE' TO bande-assignee
+           ELSE IF toto >= PV-GRADE-BIEN-MIN
+                   AND toto <= PV-GRADE-BIEN-MAX THEN
                DISPLAY io-bien
-           ELSE IF parfait THEN
+               ADD 1 TO nb-bien
+               MOVE 'BIEN' TO bande-assignee
+           ELSE IF toto = PV-GRADE-PARFAIT THEN
                DISPLAY io-parfait
-           ELSE DISPLAY io-assez_bien
+               ADD 1 TO nb-parfait
+               MOVE 'PARFAIT' TO bande-assignee
+           ELSE IF toto >= PV-GRADE-ASSEZ-BIEN-MIN
+                   AND toto <= PV-GRADE-ASSEZ-BIEN-MAX THEN
+               DISPLAY io-assez_bien
+               ADD 1 TO nb-assez-bien
+               MOVE 'ASSEZ BIEN' TO bande-assignee
+           ELSE IF toto <= PV-GRADE-INSUFF-MAX THEN
+               DISPLAY io-insuffisant
+               ADD 1 TO nb-insuffisant
+               MOVE 'INSUFFISANT' TO bande-assignee
+           ELSE
+               DISPLAY io-insuffisant
+               ADD 1 TO nb-insuffisant
+               MOVE 'INSUFFISANT' TO bande-assignee
+           END-IF
+           END-IF
            END-IF
            END-IF
            END-IF.
 
-           PERFORM 5 TIMES
-               COMPUTE titi = titi + 5
-           END-PERFORM
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE 'D' TO AU-TYPE.
+           MOVE eleve-id TO AU-ELEVE-ID.
+           MOVE toto TO AU-SCORE.
+           MOVE bande-assignee TO AU-BANDE.
+           MOVE date-du-jour TO AU-DATE.
+           WRITE AUDIT-RECORD.
+
+       8050-ECRIRE-AUDIT-TRAILER.
+           MOVE SPACES TO AUDIT-TRAILER-RECORD.
+           MOVE 'T' TO AUT-TYPE.
+           MOVE nb-eleves TO AUT-NB-ENREGS.
+           MOVE total-toto TO AUT-TOTAL.
+           WRITE AUDIT-TRAILER-RECORD.
+
+       8000-BILAN-CLASSE.
+           IF nb-eleves > ZERO
+               COMPUTE moyenne-classe = total-toto / nb-eleves
+           END-IF.
+           DISPLAY io-bilan.
+
+       8100-IMPRIMER-BILAN.
+           OPEN OUTPUT BILAN-FILE.
+
+           ADD 1 TO no-page-bilan.
+           MOVE SPACES TO BILAN-ENTETE-RECORD.
+           MOVE NOM-ATELIER TO BE-NOM-ATELIER.
+           MOVE date-du-jour TO BE-DATE.
+           MOVE no-page-bilan TO BE-PAGE.
+           WRITE BILAN-ENTETE-RECORD.
+
+           MOVE SPACES TO BILAN-LIGNE-RECORD.
+           MOVE 'PARFAIT' TO BL-LIBELLE.
+           MOVE nb-parfait TO BL-VALEUR.
+           WRITE BILAN-LIGNE-RECORD.
+
+           MOVE SPACES TO BILAN-LIGNE-RECORD.
+           MOVE 'BIEN' TO BL-LIBELLE.
+           MOVE nb-bien TO BL-VALEUR.
+           WRITE BILAN-LIGNE-RECORD.
+
+           MOVE SPACES TO BILAN-LIGNE-RECORD.
+           MOVE 'ASSEZ BIEN' TO BL-LIBELLE.
+           MOVE nb-assez-bien TO BL-VALEUR.
+           WRITE BILAN-LIGNE-RECORD.
+
+           MOVE SPACES TO BILAN-LIGNE-RECORD.
+           MOVE 'PASSABLE' TO BL-LIBELLE.
+           MOVE nb-passable TO BL-VALEUR.
+           WRITE BILAN-LIGNE-RECORD.
+
+           MOVE SPACES TO BILAN-LIGNE-RECORD.
+           MOVE 'INSUFFISANT' TO BL-LIBELLE.
+           MOVE nb-insuffisant TO BL-VALEUR.
+           WRITE BILAN-LIGNE-RECORD.
+
+           MOVE SPACES TO BILAN-MOYENNE-RECORD.
+           MOVE 'MOYENNE DE LA CLASSE' TO BM-LIBELLE.
+           MOVE moyenne-classe TO BM-VALEUR.
+           WRITE BILAN-MOYENNE-RECORD.
 
-           DISPLAY io-perfom.
+           CLOSE BILAN-FILE.
 
-       STOP RUN.
        END PROGRAM MON-PROGRAM.
