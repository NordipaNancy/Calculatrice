@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOURNAL-ERREUR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL JOURNAL-FILE ASSIGN TO "ERRORS.LOG"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE.
+       01  JOURNAL-RECORD.
+           05  JR-DATE           PIC 9(8).
+           05  FILLER            PIC X(01).
+           05  JR-HEURE          PIC 9(8).
+           05  FILLER            PIC X(01).
+           05  JR-PROGRAMME      PIC X(12).
+           05  FILLER            PIC X(01).
+           05  JR-CHAMP          PIC X(15).
+           05  FILLER            PIC X(01).
+           05  JR-VALEUR         PIC X(20).
+           05  FILLER            PIC X(01).
+           05  JR-MESSAGE        PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       COPY DATECOM.
+       77  heure-du-jour PIC 9(8).
+
+       LINKAGE SECTION.
+       COPY JOURNALCOM.
+
+       PROCEDURE DIVISION USING JOURNAL-PARAMETRES.
+       MAIN-PROCEDURE.
+           ACCEPT date-du-jour FROM DATE YYYYMMDD.
+           ACCEPT heure-du-jour FROM TIME.
+
+           OPEN EXTEND JOURNAL-FILE.
+
+           MOVE SPACES TO JOURNAL-RECORD.
+           MOVE date-du-jour TO JR-DATE.
+           MOVE heure-du-jour TO JR-HEURE.
+           MOVE JL-PROGRAMME TO JR-PROGRAMME.
+           MOVE JL-CHAMP TO JR-CHAMP.
+           MOVE JL-VALEUR TO JR-VALEUR.
+           MOVE JL-MESSAGE TO JR-MESSAGE.
+           WRITE JOURNAL-RECORD.
+
+           CLOSE JOURNAL-FILE.
+
+           GOBACK.
+       END PROGRAM JOURNAL-ERREUR.
